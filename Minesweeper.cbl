@@ -6,26 +6,62 @@
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. MINESWEEPER.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYER-STATS-FILE ASSIGN TO "PLAYRSTA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PLAYER-STATS-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TXNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSACTION-LOG-STATUS.
       *-----------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  PLAYER-STATS-FILE.
+           COPY PLYRSTAT.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC X(800).
+
+       FD  TRANSACTION-LOG-FILE.
+       01  TRANSACTION-LOG-RECORD PIC X(25).
+
        WORKING-STORAGE SECTION.
-       01 PLAYFIELD-SIZE PIC 9(2) VALUE IS 10.
+       01 PLAYFIELD-WIDTH PIC 9(3) VALUE IS 10.
+       01 PLAYFIELD-HEIGHT PIC 9(3) VALUE IS 10.
        01 TOTAL-MINES PIC 9(4) VALUE IS 10.
+
+       01 DIFFICULTY-CHOICE PIC 9(1) VALUE IS 1.
+       COPY DIFFTBL.
+
        01 MINES.
-            05 MINE-X OCCURS 100 TIMES.
-               10 MINE-Y OCCURS 100 TIMES.
+            05 MINE-X OCCURS 200 TIMES.
+               10 MINE-Y OCCURS 200 TIMES.
                    15 MINE PIC X(1) VALUE IS '-'.
 
        01 SURROUNDING.
-            05 SURROUNDING-X OCCURS 100 TIMES.
-               10 SURROUNDING-Y OCCURS 100 TIMES.
+            05 SURROUNDING-X OCCURS 200 TIMES.
+               10 SURROUNDING-Y OCCURS 200 TIMES.
                    15 SUR PIC 9(1) VALUE IS 0.
 
        01 VISIBLE.
-            05 VISIBLE-X OCCURS 100 TIMES.
-               10 VISIBLE-Y OCCURS 100 TIMES.
+            05 VISIBLE-X OCCURS 200 TIMES.
+               10 VISIBLE-Y OCCURS 200 TIMES.
                    15 VIS PIC 9(1) VALUE IS 0.
 
+       01 FLAGGED.
+            05 FLAGGED-X OCCURS 200 TIMES.
+               10 FLAGGED-Y OCCURS 200 TIMES.
+                   15 FLG PIC 9(1) VALUE IS 0.
+
+       01 IN-MODE PIC X(1) VALUE IS 'U'.
+
        01 X PIC S9(3).
        01 Y PIC S9(3).
        01 XX PIC S9(1).
@@ -35,8 +71,66 @@
        01 IN-Y PIC S9(3).
 
        01 GAME-DONE PIC 9(1) VALUE IS 0.
+       01 GAME-RESULT PIC X(1) VALUE IS 'N'.
+       01 MOVES-MADE PIC 9(4) VALUE IS 0.
+       01 FIRST-MOVE PIC 9(1) VALUE IS 1.
+
+       01 CHECKPOINT-STATUS PIC X(2) VALUE IS '00'.
+       01 RESUME-REQUESTED PIC 9(1) VALUE IS 0.
+       01 RESUME-ANSWER PIC X(1) VALUE IS 'N'.
+       01 CHECKPOINT-FOUND PIC 9(1) VALUE IS 0.
+       01 PLAYER-STATS-STATUS PIC X(2) VALUE IS '00'.
+       01 TRANSACTION-LOG-STATUS PIC X(2) VALUE IS '00'.
+
+       01 CHECKPOINT-HEADER-LINE.
+            05 CKPT-SEED PIC S9(4).
+            05 CKPT-WIDTH PIC 9(3).
+            05 CKPT-HEIGHT PIC 9(3).
+            05 CKPT-MINES PIC 9(4).
+            05 CKPT-MOVES PIC 9(4).
+            05 CKPT-FIRST-MOVE PIC 9(1).
+            05 FILLER PIC X(781) VALUE IS SPACES.
+
+       01 CHECKPOINT-ROW-LINE.
+            05 CKPT-ROW-CELL OCCURS 200 TIMES.
+               10 CKPT-CELL-MINE PIC X(1).
+               10 CKPT-CELL-SUR PIC 9(1).
+               10 CKPT-CELL-VIS PIC 9(1).
+               10 CKPT-CELL-FLG PIC 9(1).
+
+       01 TRANSACTION-LOG-LINE.
+            05 TXN-TIME.
+                10 TXN-HOUR PIC 9(2).
+                10 FILLER PIC X(1) VALUE IS ':'.
+                10 TXN-MINUTE PIC 9(2).
+                10 FILLER PIC X(1) VALUE IS ':'.
+                10 TXN-SECOND PIC 9(2).
+                10 FILLER PIC X(1) VALUE IS '.'.
+                10 TXN-MS PIC 9(2).
+            05 FILLER PIC X(1) VALUE IS SPACE.
+            05 TXN-MODE PIC X(1).
+            05 FILLER PIC X(1) VALUE IS SPACE.
+            05 TXN-X PIC ZZ9.
+            05 FILLER PIC X(1) VALUE IS SPACE.
+            05 TXN-Y PIC ZZ9.
+            05 FILLER PIC X(1) VALUE IS SPACE.
+            05 TXN-MINE PIC X(1).
+            05 FILLER PIC X(1) VALUE IS SPACE.
+            05 TXN-SUR PIC 9(1).
 
        01 MINE-COUNT PIC 9(4).
+       01 UNCOVER-PASSES PIC 9(4).
+
+       01 BATCH-ROUNDS PIC 9(3) VALUE IS 1.
+
+       01 BATCH-WINS PIC 9(4) VALUE IS 0.
+       01 BATCH-LOSSES PIC 9(4) VALUE IS 0.
+       01 BATCH-MOVES-TOTAL PIC 9(6) VALUE IS 0.
+       01 BATCH-SECONDS-TOTAL PIC 9(7) VALUE IS 0.
+
+       01 GAME-START-SECONDS PIC 9(5) VALUE IS 0.
+       01 GAME-END-SECONDS PIC 9(6).
+       01 ELAPSED-SECONDS PIC 9(5) VALUE IS 0.
 
        01 RAND PIC 99.999(3).
 
@@ -55,20 +149,220 @@
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
-           PERFORM GENERATE-MINES.
-           PERFORM CALCULATE-SURROUNDING.
-           PERFORM GAME UNTIL GAME-DONE EQUALS 1.
+           PERFORM PROMPT-BATCH-ROUNDS.
+           PERFORM PLAY-ROUND BATCH-ROUNDS TIMES.
+           PERFORM PRINT-BATCH-SUMMARY.
            STOP RUN.
 
+       PROMPT-BATCH-ROUNDS.
+           DISPLAY "How many games would you like to play?".
+           ACCEPT BATCH-ROUNDS.
+           IF BATCH-ROUNDS < 1
+               MOVE 1 TO BATCH-ROUNDS
+           END-IF.
+
+       PLAY-ROUND.
+           PERFORM RESET-ROUND.
+           IF BATCH-ROUNDS EQUALS 1
+               PERFORM PROMPT-RESUME
+           END-IF
+           IF RESUME-REQUESTED EQUALS 1
+               PERFORM READ-CHECKPOINT
+           ELSE
+               PERFORM SELECT-DIFFICULTY
+               PERFORM GENERATE-MINES
+               PERFORM CALCULATE-SURROUNDING
+           END-IF
+           PERFORM GAME UNTIL GAME-DONE EQUALS 1.
+           IF BATCH-ROUNDS EQUALS 1
+               PERFORM CLEAR-CHECKPOINT
+           END-IF
+           PERFORM RECORD-STATS.
+           PERFORM ACCUMULATE-BATCH-TOTALS.
+
+       RESET-ROUND.
+           MOVE 1 TO X.
+           PERFORM UNTIL X > 200
+               MOVE 1 TO Y
+               PERFORM UNTIL Y > 200
+                   MOVE '-' TO MINE(X, Y)
+                   MOVE 0 TO SUR(X, Y)
+                   MOVE 0 TO VIS(X, Y)
+                   MOVE 0 TO FLG(X, Y)
+                   ADD 1 TO Y
+               END-PERFORM
+               ADD 1 TO X
+           END-PERFORM.
+           MOVE 0 TO GAME-DONE.
+           MOVE 'N' TO GAME-RESULT.
+           MOVE 0 TO MOVES-MADE.
+           MOVE 1 TO FIRST-MOVE.
+           MOVE 0 TO RESUME-REQUESTED.
+
+       ACCUMULATE-BATCH-TOTALS.
+           ADD MOVES-MADE TO BATCH-MOVES-TOTAL.
+           IF GAME-RESULT EQUALS 'W'
+               ADD 1 TO BATCH-WINS
+               ADD ELAPSED-SECONDS TO BATCH-SECONDS-TOTAL
+           ELSE
+               IF GAME-RESULT EQUALS 'L'
+                   ADD 1 TO BATCH-LOSSES
+                   ADD ELAPSED-SECONDS TO BATCH-SECONDS-TOTAL
+               END-IF
+           END-IF.
+
+       PRINT-BATCH-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "================================================".
+           DISPLAY "              BATCH RUN SUMMARY                 ".
+           DISPLAY "================================================".
+           DISPLAY "  Games Played : " BATCH-ROUNDS.
+           DISPLAY "  Wins         : " BATCH-WINS.
+           DISPLAY "  Losses       : " BATCH-LOSSES.
+           DISPLAY "  Total Moves  : " BATCH-MOVES-TOTAL.
+           DISPLAY "  Total Time   : " BATCH-SECONDS-TOTAL " seconds".
+
+       PROMPT-RESUME.
+           MOVE 0 TO RESUME-REQUESTED.
+           MOVE 0 TO CHECKPOINT-FOUND.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS EQUALS '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-HEADER-LINE
+                   NOT AT END MOVE 1 TO CHECKPOINT-FOUND
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF CHECKPOINT-FOUND EQUALS 1
+                   DISPLAY "Resume saved game? (Y/N):"
+                   ACCEPT RESUME-ANSWER
+                   IF RESUME-ANSWER EQUALS 'Y'
+                       OR RESUME-ANSWER EQUALS 'y'
+                       MOVE 1 TO RESUME-REQUESTED
+                   END-IF
+               END-IF
+           END-IF.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE INTO CHECKPOINT-HEADER-LINE.
+           MOVE CKPT-SEED TO SEED.
+           MOVE CKPT-WIDTH TO PLAYFIELD-WIDTH.
+           MOVE CKPT-HEIGHT TO PLAYFIELD-HEIGHT.
+           MOVE CKPT-MINES TO TOTAL-MINES.
+           MOVE CKPT-MOVES TO MOVES-MADE.
+           MOVE CKPT-FIRST-MOVE TO FIRST-MOVE.
+           MOVE 1 TO X.
+           PERFORM UNTIL X > PLAYFIELD-WIDTH
+               READ CHECKPOINT-FILE INTO CHECKPOINT-ROW-LINE
+               MOVE 1 TO Y
+               PERFORM UNTIL Y > PLAYFIELD-HEIGHT
+                   MOVE CKPT-CELL-MINE(Y) TO MINE(X, Y)
+                   MOVE CKPT-CELL-SUR(Y) TO SUR(X, Y)
+                   MOVE CKPT-CELL-VIS(Y) TO VIS(X, Y)
+                   MOVE CKPT-CELL-FLG(Y) TO FLG(X, Y)
+                   ADD 1 TO Y
+               END-PERFORM
+               ADD 1 TO X
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           PERFORM MARK-GAME-START.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SEED TO CKPT-SEED.
+           MOVE PLAYFIELD-WIDTH TO CKPT-WIDTH.
+           MOVE PLAYFIELD-HEIGHT TO CKPT-HEIGHT.
+           MOVE TOTAL-MINES TO CKPT-MINES.
+           MOVE MOVES-MADE TO CKPT-MOVES.
+           MOVE FIRST-MOVE TO CKPT-FIRST-MOVE.
+           WRITE CHECKPOINT-RECORD FROM CHECKPOINT-HEADER-LINE.
+           MOVE 1 TO X.
+           PERFORM UNTIL X > PLAYFIELD-WIDTH
+               MOVE 1 TO Y
+               PERFORM UNTIL Y > PLAYFIELD-HEIGHT
+                   MOVE MINE(X, Y) TO CKPT-CELL-MINE(Y)
+                   MOVE SUR(X, Y) TO CKPT-CELL-SUR(Y)
+                   MOVE VIS(X, Y) TO CKPT-CELL-VIS(Y)
+                   MOVE FLG(X, Y) TO CKPT-CELL-FLG(Y)
+                   ADD 1 TO Y
+               END-PERFORM
+               WRITE CHECKPOINT-RECORD FROM CHECKPOINT-ROW-LINE
+               ADD 1 TO X
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-TRANSACTION-LOG.
+           MOVE FUNCTION CURRENT-DATE TO DATE-FIELDS.
+           OPEN EXTEND TRANSACTION-LOG-FILE.
+           IF TRANSACTION-LOG-STATUS EQUALS '35'
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+           END-IF.
+           MOVE HOUR TO TXN-HOUR.
+           MOVE MINUTE TO TXN-MINUTE.
+           MOVE SECOND TO TXN-SECOND.
+           MOVE MS TO TXN-MS.
+           MOVE IN-MODE TO TXN-MODE.
+           MOVE IN-X TO TXN-X.
+           MOVE IN-Y TO TXN-Y.
+           MOVE MINE(IN-X, IN-Y) TO TXN-MINE.
+           MOVE SUR(IN-X, IN-Y) TO TXN-SUR.
+           WRITE TRANSACTION-LOG-RECORD FROM TRANSACTION-LOG-LINE.
+           CLOSE TRANSACTION-LOG-FILE.
+
+       SELECT-DIFFICULTY.
+           DISPLAY "Select Difficulty:".
+           DISPLAY "1. Beginner".
+           DISPLAY "2. Intermediate".
+           DISPLAY "3. Expert".
+           ACCEPT DIFFICULTY-CHOICE.
+           IF DIFFICULTY-CHOICE < 1 OR DIFFICULTY-CHOICE > 3
+               MOVE 1 TO DIFFICULTY-CHOICE
+           END-IF
+           MOVE DIFFICULTY-WIDTH(DIFFICULTY-CHOICE) TO PLAYFIELD-WIDTH
+           MOVE DIFFICULTY-HEIGHT(DIFFICULTY-CHOICE) TO PLAYFIELD-HEIGHT
+           MOVE DIFFICULTY-MINES(DIFFICULTY-CHOICE) TO TOTAL-MINES.
+
+       RECORD-STATS.
+           IF GAME-RESULT EQUALS 'W' OR GAME-RESULT EQUALS 'L'
+               MOVE FUNCTION CURRENT-DATE TO DATE-FIELDS
+               OPEN EXTEND PLAYER-STATS-FILE
+               IF PLAYER-STATS-STATUS EQUALS '35'
+                   OPEN OUTPUT PLAYER-STATS-FILE
+               END-IF
+               MOVE CURRENT-YEAR TO STAT-YEAR
+               MOVE CURRENT-MONTH TO STAT-MONTH
+               MOVE CURRENT-DAY TO STAT-DAY
+               MOVE HOUR TO STAT-HOUR
+               MOVE MINUTE TO STAT-MINUTE
+               MOVE SECOND TO STAT-SECOND
+               MOVE PLAYFIELD-WIDTH TO STAT-WIDTH
+               MOVE PLAYFIELD-HEIGHT TO STAT-HEIGHT
+               MOVE TOTAL-MINES TO STAT-TOTAL-MINES
+               MOVE GAME-RESULT TO STAT-RESULT
+               MOVE MOVES-MADE TO STAT-MOVES
+               MOVE ELAPSED-SECONDS TO STAT-ELAPSED-SECONDS
+               WRITE PLAYER-STATS-RECORD
+               CLOSE PLAYER-STATS-FILE
+           END-IF.
+
+       MARK-GAME-START.
+           MOVE FUNCTION CURRENT-DATE TO DATE-FIELDS.
+           COMPUTE GAME-START-SECONDS =
+               HOUR * 3600 + MINUTE * 60 + SECOND.
+
        GENERATE-MINES.
            MOVE FUNCTION CURRENT-DATE TO DATE-FIELDS.
            MOVE TOTAL-MINES TO MINE-COUNT.
            COMPUTE SEED = SECOND * MS.
            COMPUTE RAND = FUNCTION RANDOM(SEED).
+           PERFORM MARK-GAME-START.
            PERFORM UNTIL MINE-COUNT EQUALS 0
-               COMPUTE RAND = 1 + FUNCTION RANDOM * PLAYFIELD-SIZE
+               COMPUTE RAND = 1 + FUNCTION RANDOM * PLAYFIELD-WIDTH
                MOVE RAND TO X
-               COMPUTE RAND = 1 + FUNCTION RANDOM * PLAYFIELD-SIZE
+               COMPUTE RAND = 1 + FUNCTION RANDOM * PLAYFIELD-HEIGHT
                MOVE RAND TO Y
                IF MINE(X, Y) EQUALS '-'
                    SUBTRACT 1 FROM MINE-COUNT
@@ -78,22 +372,23 @@
 
        CALCULATE-SURROUNDING.
            MOVE 1 TO Y.
-           PERFORM UNTIL Y > PLAYFIELD-SIZE
+           PERFORM UNTIL Y > PLAYFIELD-HEIGHT
                MOVE 1 TO X
-               PERFORM UNTIL X > PLAYFIELD-SIZE
+               PERFORM UNTIL X > PLAYFIELD-WIDTH
                    IF MINE(X, Y) EQUALS '-' THEN
                        MOVE 0 TO MINE-COUNT
                        MOVE -1 TO YY
                        IF Y EQUALS 1
                            MOVE 0 TO YY
                        END-IF
-                       PERFORM UNTIL YY > 1 OR (Y + YY > PLAYFIELD-SIZE)
+                       PERFORM UNTIL YY > 1 OR
+                           (Y + YY > PLAYFIELD-HEIGHT)
                            MOVE -1 TO XX
                            IF X EQUALS 1
                                MOVE 0 TO XX
                            END-IF
                            PERFORM UNTIL XX > 1 OR
-                               (X + XX > PLAYFIELD-SIZE)
+                               (X + XX > PLAYFIELD-WIDTH)
                                IF MINE(X + XX, Y + YY) = '*' THEN
                                    ADD 1 TO MINE-COUNT
                                END-IF
@@ -110,12 +405,30 @@
                ADD 1 TO Y
            END-PERFORM.
 
+       ENSURE-FIRST-MOVE-SAFE.
+           IF MINE(IN-X, IN-Y) EQUALS '*'
+               MOVE '-' TO MINE(IN-X, IN-Y)
+               MOVE 0 TO MINE-COUNT
+               PERFORM UNTIL MINE-COUNT EQUALS 1
+                   COMPUTE RAND = 1 + FUNCTION RANDOM * PLAYFIELD-WIDTH
+                   MOVE RAND TO X
+                   COMPUTE RAND = 1 + FUNCTION RANDOM * PLAYFIELD-HEIGHT
+                   MOVE RAND TO Y
+                   IF MINE(X, Y) EQUALS '-'
+                       AND (X NOT EQUAL IN-X OR Y NOT EQUAL IN-Y)
+                       MOVE '*' TO MINE(X, Y)
+                       MOVE 1 TO MINE-COUNT
+                   END-IF
+               END-PERFORM
+               PERFORM CALCULATE-SURROUNDING
+           END-IF.
+
 
        PRINT-MINES.
            MOVE 1 TO Y.
            MOVE 1 TO X.
-           PERFORM UNTIL Y > PLAYFIELD-SIZE
-                PERFORM UNTIL X > PLAYFIELD-SIZE
+           PERFORM UNTIL Y > PLAYFIELD-HEIGHT
+                PERFORM UNTIL X > PLAYFIELD-WIDTH
                    DISPLAY MINE(X, Y) WITH NO ADVANCING
                    ADD 1 TO X
                 END-PERFORM
@@ -127,8 +440,8 @@
        PRINT-SURROUNDING.
            MOVE 1 TO Y.
            MOVE 1 TO X.
-           PERFORM UNTIL Y > PLAYFIELD-SIZE
-                PERFORM UNTIL X > PLAYFIELD-SIZE
+           PERFORM UNTIL Y > PLAYFIELD-HEIGHT
+                PERFORM UNTIL X > PLAYFIELD-WIDTH
                    DISPLAY SUR(X, Y) WITH NO ADVANCING
                    ADD 1 TO X
                 END-PERFORM
@@ -140,8 +453,8 @@
        PRINT-GAME.
            MOVE 1 TO Y.
            MOVE 1 TO X.
-           PERFORM UNTIL Y > PLAYFIELD-SIZE
-                PERFORM UNTIL X > PLAYFIELD-SIZE
+           PERFORM UNTIL Y > PLAYFIELD-HEIGHT
+                PERFORM UNTIL X > PLAYFIELD-WIDTH
                    IF VIS(X, Y) EQUALS 1
                        IF MINE(X, Y) EQUALS '-'
                            IF SUR(X, Y) EQUALS 0
@@ -153,7 +466,11 @@
                            DISPLAY '*' WITH NO ADVANCING
                        END-IF
                    ELSE
-                       DISPLAY '#' WITH NO ADVANCING
+                       IF FLG(X, Y) EQUALS 1
+                           DISPLAY 'F' WITH NO ADVANCING
+                       ELSE
+                           DISPLAY '#' WITH NO ADVANCING
+                       END-IF
                    END-IF
                    ADD 1 TO X
                 END-PERFORM
@@ -164,21 +481,22 @@
 
        UNCOVER.
            MOVE 1 TO Y.
-           PERFORM UNTIL Y > PLAYFIELD-SIZE
+           PERFORM UNTIL Y > PLAYFIELD-HEIGHT
                MOVE 1 TO X
-               PERFORM UNTIL X > PLAYFIELD-SIZE
+               PERFORM UNTIL X > PLAYFIELD-WIDTH
                    IF MINE(X, Y) EQUALS '-' THEN
                        MOVE -1 TO YY
                        IF Y EQUALS 1
                            MOVE 0 TO YY
                        END-IF
-                       PERFORM UNTIL YY > 1 OR (Y + YY > PLAYFIELD-SIZE)
+                       PERFORM UNTIL YY > 1 OR
+                           (Y + YY > PLAYFIELD-HEIGHT)
                            MOVE -1 TO XX
                            IF X EQUALS 1
                                MOVE 0 TO XX
                            END-IF
                            PERFORM UNTIL XX > 1 OR
-                               (X + XX > PLAYFIELD-SIZE)
+                               (X + XX > PLAYFIELD-WIDTH)
                                IF VIS(X + XX, Y + YY) EQUALS 1
                                    AND SUR(X + XX, Y + YY) EQUALS 0 THEN
                                    MOVE 1 TO VIS(X, Y)
@@ -194,16 +512,25 @@
            END-PERFORM.
 
 
+       COMPUTE-ELAPSED-TIME.
+           MOVE FUNCTION CURRENT-DATE TO DATE-FIELDS.
+           COMPUTE GAME-END-SECONDS =
+               HOUR * 3600 + MINUTE * 60 + SECOND.
+           IF GAME-END-SECONDS < GAME-START-SECONDS
+               ADD 86400 TO GAME-END-SECONDS
+           END-IF.
+           COMPUTE ELAPSED-SECONDS =
+               GAME-END-SECONDS - GAME-START-SECONDS.
+
        CHECK-WIN.
            MOVE 1 TO Y.
            MOVE 1 TO X.
-           MOVE PLAYFIELD-SIZE TO MINE-COUNT.
-           MULTIPLY 2 BY MINE-COUNT.
+           MOVE 0 TO MINE-COUNT.
 
-           PERFORM UNTIL Y > PLAYFIELD-SIZE
-                PERFORM UNTIL X > PLAYFIELD-SIZE
+           PERFORM UNTIL Y > PLAYFIELD-HEIGHT
+                PERFORM UNTIL X > PLAYFIELD-WIDTH
                     IF VIS(X, Y) EQUALS 0 THEN
-                        SUBTRACT 1 FROM MINE-COUNT
+                        ADD 1 TO MINE-COUNT
                     END-IF
                     ADD 1 TO X
                 END-PERFORM
@@ -212,13 +539,17 @@
            END-PERFORM.
 
            IF MINE-COUNT EQUALS TOTAL-MINES THEN
+               PERFORM COMPUTE-ELAPSED-TIME
                PERFORM PRINT-GAME
-               DISPLAY "YOU WIN!"
+               DISPLAY "YOU WIN! Time: " ELAPSED-SECONDS " seconds"
+               MOVE 'W' TO GAME-RESULT
                MOVE 1 TO GAME-DONE
            END-IF.
 
        GAME.
            PERFORM PRINT-GAME.
+           DISPLAY "Mode - (U)ncover or (F)lag:".
+           ACCEPT IN-MODE.
            DISPLAY "Input X Coordinate:".
            ACCEPT IN-X.
            DISPLAY "Input Y Coordinate:".
@@ -226,14 +557,44 @@
            IF IN-X EQUALS 0
                MOVE 1 TO GAME-DONE
            ELSE
-               MOVE 1 TO VIS(IN-X, IN-Y)
-               IF MINE(IN-X, IN-Y) EQUALS '*' THEN
-                   PERFORM PRINT-GAME
-                   DISPLAY "GAME OVER!"
-                   MOVE 1 TO GAME-DONE
+               IF IN-MODE EQUALS 'F' OR IN-MODE EQUALS 'f'
+                   PERFORM TOGGLE-FLAG
+               ELSE
+                   IF FIRST-MOVE EQUALS 1
+                       PERFORM ENSURE-FIRST-MOVE-SAFE
+                       MOVE 0 TO FIRST-MOVE
+                   END-IF
+                   ADD 1 TO MOVES-MADE
+                   MOVE 1 TO VIS(IN-X, IN-Y)
+                   MOVE 0 TO FLG(IN-X, IN-Y)
+                   IF MINE(IN-X, IN-Y) EQUALS '*' THEN
+                       PERFORM COMPUTE-ELAPSED-TIME
+                       PERFORM PRINT-GAME
+                       DISPLAY "GAME OVER! Time: "
+                           ELAPSED-SECONDS " seconds"
+                       MOVE 'L' TO GAME-RESULT
+                       MOVE 1 TO GAME-DONE
+                   END-IF
+                   IF GAME-DONE NOT EQUAL 1
+                       COMPUTE UNCOVER-PASSES =
+                           PLAYFIELD-WIDTH + PLAYFIELD-HEIGHT
+                       PERFORM UNCOVER UNCOVER-PASSES TIMES
+                       PERFORM CHECK-WIN
+                   END-IF
+               END-IF
+               PERFORM WRITE-TRANSACTION-LOG
+               IF BATCH-ROUNDS EQUALS 1
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       TOGGLE-FLAG.
+           IF VIS(IN-X, IN-Y) EQUALS 0
+               IF FLG(IN-X, IN-Y) EQUALS 1
+                   MOVE 0 TO FLG(IN-X, IN-Y)
+               ELSE
+                   MOVE 1 TO FLG(IN-X, IN-Y)
                END-IF
-               PERFORM UNCOVER PLAYFIELD-SIZE TIMES
-               PERFORM CHECK-WIN
            END-IF.
 
        END PROGRAM MINESWEEPER.
