@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: DIFFTBL
+      * Purpose:  Shared Beginner/Intermediate/Expert difficulty
+      *           lookup table (playfield width, height and mine
+      *           count), used by MINESWEEPER to build a board and by
+      *           LEADERBOARD to classify PLAYER-STATS history by
+      *           difficulty.
+      ******************************************************************
+       01 DIFFICULTY-DATA.
+            05 FILLER PIC X(10) VALUE IS '0090090010'.
+            05 FILLER PIC X(10) VALUE IS '0160160040'.
+            05 FILLER PIC X(10) VALUE IS '0300160099'.
+       01 DIFFICULTY-TABLE REDEFINES DIFFICULTY-DATA.
+            05 DIFFICULTY-ENTRY OCCURS 3 TIMES.
+               10 DIFFICULTY-WIDTH PIC 9(3).
+               10 DIFFICULTY-HEIGHT PIC 9(3).
+               10 DIFFICULTY-MINES PIC 9(4).
