@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: PLYRSTAT
+      * Purpose:  Shared record layout for the PLAYER-STATS history
+      *           file, written by MINESWEEPER and read by LEADERBOARD.
+      ******************************************************************
+       01 PLAYER-STATS-RECORD.
+            05 STAT-DATE.
+                10 STAT-YEAR PIC 9(4).
+                10 STAT-MONTH PIC 9(2).
+                10 STAT-DAY PIC 9(2).
+            05 STAT-TIME.
+                10 STAT-HOUR PIC 9(2).
+                10 STAT-MINUTE PIC 9(2).
+                10 STAT-SECOND PIC 9(2).
+            05 STAT-WIDTH PIC 9(3).
+            05 STAT-HEIGHT PIC 9(3).
+            05 STAT-TOTAL-MINES PIC 9(4).
+            05 STAT-RESULT PIC X(1).
+                88 STAT-RESULT-WIN VALUE 'W'.
+                88 STAT-RESULT-LOSS VALUE 'L'.
+            05 STAT-MOVES PIC 9(4).
+            05 STAT-ELAPSED-SECONDS PIC 9(5).
