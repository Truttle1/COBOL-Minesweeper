@@ -0,0 +1,141 @@
+      ******************************************************************
+      * Author: Truttle1
+      * Date: 12-7-2023
+      * Purpose: Merry Cobol
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. LEADERBOARD.
+      *-----------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYER-STATS-FILE ASSIGN TO "PLAYRSTA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATS-FILE-STATUS.
+      *-----------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLAYER-STATS-FILE.
+           COPY PLYRSTAT.
+
+       WORKING-STORAGE SECTION.
+       COPY DIFFTBL.
+
+       01 STATS-FILE-STATUS PIC X(2) VALUE IS '00'.
+       01 STATS-EOF PIC 9(1) VALUE IS 0.
+
+       01 BUCKET-INDEX PIC 9(1).
+       01 SCAN-INDEX PIC 9(1).
+
+       01 BUCKET-NAME-DATA.
+            05 FILLER PIC X(12) VALUE IS 'BEGINNER'.
+            05 FILLER PIC X(12) VALUE IS 'INTERMEDIATE'.
+            05 FILLER PIC X(12) VALUE IS 'EXPERT'.
+            05 FILLER PIC X(12) VALUE IS 'OTHER'.
+       01 BUCKET-NAME-TABLE REDEFINES BUCKET-NAME-DATA.
+            05 BUCKET-NAME PIC X(12) OCCURS 4 TIMES.
+
+       01 BUCKET-TOTALS.
+            05 BUCKET-ENTRY OCCURS 4 TIMES.
+               10 BUCKET-GAMES PIC 9(6) VALUE IS 0.
+               10 BUCKET-WINS PIC 9(6) VALUE IS 0.
+               10 BUCKET-LOSSES PIC 9(6) VALUE IS 0.
+               10 BUCKET-BEST-MOVES PIC 9(4) VALUE IS 9999.
+               10 BUCKET-BEST-SECONDS PIC 9(5) VALUE IS 99999.
+
+       01 WIN-RATE-PCT PIC ZZ9.99.
+       01 DISPLAY-MOVES PIC ZZZ9.
+       01 DISPLAY-SECONDS PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           OPEN INPUT PLAYER-STATS-FILE.
+           IF STATS-FILE-STATUS NOT EQUAL '00'
+               DISPLAY "No player statistics have been recorded yet."
+           ELSE
+               PERFORM READ-NEXT-RECORD
+               PERFORM UNTIL STATS-EOF EQUALS 1
+                   PERFORM CLASSIFY-RECORD
+                   PERFORM ACCUMULATE-RECORD
+                   PERFORM READ-NEXT-RECORD
+               END-PERFORM
+               CLOSE PLAYER-STATS-FILE
+               PERFORM PRINT-REPORT
+           END-IF.
+           STOP RUN.
+
+       READ-NEXT-RECORD.
+           READ PLAYER-STATS-FILE
+               AT END
+                   MOVE 1 TO STATS-EOF
+           END-READ.
+
+       CLASSIFY-RECORD.
+           MOVE 4 TO BUCKET-INDEX.
+           MOVE 1 TO SCAN-INDEX.
+           PERFORM UNTIL SCAN-INDEX > 3
+               IF STAT-WIDTH EQUALS DIFFICULTY-WIDTH(SCAN-INDEX)
+                   AND STAT-HEIGHT EQUALS
+                       DIFFICULTY-HEIGHT(SCAN-INDEX)
+                   AND STAT-TOTAL-MINES EQUALS
+                       DIFFICULTY-MINES(SCAN-INDEX)
+                   MOVE SCAN-INDEX TO BUCKET-INDEX
+                   MOVE 3 TO SCAN-INDEX
+               END-IF
+               ADD 1 TO SCAN-INDEX
+           END-PERFORM.
+
+       ACCUMULATE-RECORD.
+           ADD 1 TO BUCKET-GAMES(BUCKET-INDEX).
+           IF STAT-RESULT-WIN
+               ADD 1 TO BUCKET-WINS(BUCKET-INDEX)
+               IF STAT-MOVES < BUCKET-BEST-MOVES(BUCKET-INDEX)
+                   MOVE STAT-MOVES TO BUCKET-BEST-MOVES(BUCKET-INDEX)
+               END-IF
+               IF STAT-ELAPSED-SECONDS <
+                   BUCKET-BEST-SECONDS(BUCKET-INDEX)
+                   MOVE STAT-ELAPSED-SECONDS TO
+                       BUCKET-BEST-SECONDS(BUCKET-INDEX)
+               END-IF
+           ELSE
+               ADD 1 TO BUCKET-LOSSES(BUCKET-INDEX)
+           END-IF.
+
+       PRINT-REPORT.
+           DISPLAY "================================================".
+           DISPLAY "        MINESWEEPER PLAYER LEADERBOARD          ".
+           DISPLAY "================================================".
+           MOVE 1 TO BUCKET-INDEX.
+           PERFORM UNTIL BUCKET-INDEX > 4
+               PERFORM PRINT-BUCKET-LINE
+               ADD 1 TO BUCKET-INDEX
+           END-PERFORM.
+
+       PRINT-BUCKET-LINE.
+           IF BUCKET-GAMES(BUCKET-INDEX) > 0
+               DISPLAY " "
+               DISPLAY BUCKET-NAME(BUCKET-INDEX)
+               DISPLAY "  Games Played : " BUCKET-GAMES(BUCKET-INDEX)
+               DISPLAY "  Wins         : " BUCKET-WINS(BUCKET-INDEX)
+               DISPLAY "  Losses       : " BUCKET-LOSSES(BUCKET-INDEX)
+               COMPUTE WIN-RATE-PCT ROUNDED =
+                   (BUCKET-WINS(BUCKET-INDEX) /
+                       BUCKET-GAMES(BUCKET-INDEX)) * 100
+               DISPLAY "  Win Rate     : " WIN-RATE-PCT "%"
+               IF BUCKET-WINS(BUCKET-INDEX) > 0
+                   MOVE BUCKET-BEST-MOVES(BUCKET-INDEX) TO DISPLAY-MOVES
+                   DISPLAY "  Best Moves   : " DISPLAY-MOVES
+                   MOVE BUCKET-BEST-SECONDS(BUCKET-INDEX) TO
+                       DISPLAY-SECONDS
+                   DISPLAY "  Fastest Win  : " DISPLAY-SECONDS
+                       " seconds"
+               ELSE
+                   DISPLAY "  Best Moves   : N/A"
+                   DISPLAY "  Fastest Win  : N/A"
+               END-IF
+           END-IF.
+
+       END PROGRAM LEADERBOARD.
